@@ -0,0 +1,30 @@
+//XADB2BAT JOB (ACCT),'XADB2BAT TRANS BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//* XADB2BAT - Batch driver for XADB2TST maintenance transactions     *
+//* Reads XABATIN, calls XADB2TST once per transaction, writes an     *
+//* accepted/rejected control report to XABATRPT and checkpoints to   *
+//* XABATCKP so the job can be restarted after an abend without       *
+//* reprocessing already-accepted transactions.                       *
+//* Xact Consulting A/S                                                *
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=XACT.DB2.RUNLIB.LOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(XADB2BAT) PLAN(XADB2BAT) LIB('XACT.DB2.RUNLIB.LOAD')
+  END
+/*
+//XABATIN  DD DISP=SHR,DSN=XACT.XADB2BAT.TRANS.INPUT
+//XABATRPT DD SYSOUT=*
+//* MOD,CATLG,CATLG so the first production run creates and catalogs
+//* the checkpoint dataset; ReadCheckpoint treats an empty/zero-record
+//* file the same as "no prior checkpoint".
+//XABATCKP DD DISP=(MOD,CATLG,CATLG),
+//            DSN=XACT.XADB2BAT.CHECKPOINT,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=9,BLKSIZE=900)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
