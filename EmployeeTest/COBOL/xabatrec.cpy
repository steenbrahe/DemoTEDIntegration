@@ -0,0 +1,11 @@
+000010******************************************************************
+000020* XABATREC - Transaction record layout for XABATIN             *
+000030* Xact Consulting A/S                                            *
+000040******************************************************************
+000050 01  XABATIN-RECORD.
+000060     03 XABATIN-FUNCTION      PIC X(08).
+000070     03 XABATIN-RIDENT        PIC 9(09).
+000080     03 XABATIN-FIRSTNAME     PIC X(30).
+000090     03 XABATIN-LASTNAME      PIC X(30).
+000100     03 XABATIN-CPRNR         PIC X(10).
+000110     03 XABATIN-USERID        PIC X(08).
