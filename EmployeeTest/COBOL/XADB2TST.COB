@@ -1,417 +1,819 @@
-000010 process sql, nodynam, noseq, test
-000040 identification division.
-000041 program-id.    XADB2TST.
-000042 author.        Xact Consulting A/S.
-000043******************************************************************
-000044* XaTester Sample                                                *
-000045* Xact Consulting A/S                                            *
-000046* Arnold Nielsens Boulevard 68A                                  *
-000047* DK-2650 Hvidovre, Denmark                                      *
-000048******************************************************************
-000070 environment    division.
-000080 configuration  section.
-000090 special-names.
-000110 input-output   section.
-000120 file-control.
-000170 data division.
-000180 file section.
-000267 working-storage section.
-000270
-000271 01  Dsntiar-areal.
-000272     03 dsntiar               pic x(08)      value 'DSNTIAR'.
-000273     03 dsntiar-sqlcode       pic ++++9      value zero.
-000274     03 db2-logical-msgl      pic s9(8) comp value +78.
-000275
-000276 01  db2-message-areal.
-000277     03 db2-message-length    pic s9(4) comp value +780.
-000278     03 db2-tiar-msg-table.
-000279        05 db2-tiar-msgs      pic x(78) occurs 10.
-000280
-000281 01  db2-log-data.
-000290     03 db2-abend             pic ++++9  value zero.
-000291     03 db2-funk              pic x(08)  value space.
-000292     03 db2-kald-nr           pic x(02)  value space.
-000293     03 db2-tablename         pic x(32)  value space.
-000295     03 returncc              pic s9(4)  value zero comp.
-000296     03 wsSqlCode             pic s9(9)  value zero comp-5.
-000297     03 wsUserid              pic x(08)  value 'XATESTER'.
-000298     03 debug-data            pic x(256) value space.
-000381
-000382 01  ws-callarea.
-000389     03 ws-callarg.
-000390        05 ws-module          pic x(08) value space.
-000391        05 filler             pic x(01) value space.
-000392        05 ws-tstmp           pic x(26) value space.
-000393
-000394     exec sql include sqlca  end-exec.
-000400     exec sql include xaempl end-exec.
-003932
-003938 linkage section.
-005001
-005002     copy xadb2tsc.
-005003
-005018 procedure division using xadb2tst-import xadb2tst-export.
-005019 xadb2tst-main Section.
-005020
-005021     perform Initiering.
-005022     perform Behandling.
-005023     perform Afslutning.
-005024     goback.
-005025
-005026******************************************************************
-005027*    initiering
-005028******************************************************************
-005029 Initiering section.
-005030
-005031     Display 'XADB2TST Started with function: '
-005032              xadb2tst-imp-function.
-005035
-005036     initialize xadb2tst-export.
-005037
-005038     perform varying tally from +1 by +1 until tally > +7
-005039        initialize xadb2tst-exp-table (tally)
-005040        end-perform.
-005050
-006297******************************************************************
-006298*    Behandling
-006299******************************************************************
-006300 Behandling section.
-006309
-006310     move zero  to xadb2tst-exp-count.
-006311     move +7    to xadb2tst-exp-maxcount.
-006312     move space to xadb2tst-exp-message.
-006313
-006314     evaluate xadb2tst-imp-function
-006315        when 'INSERT' perform DoInsert
-006316        when 'DELETE' perform DoDelete
-006317        when 'MODIFY' perform DoModify
-006318        when 'REVOKE' perform DoRevoke
-006319        when 'LIST'   perform DoList
-006320        when 'GET'    perform DoGet
-006321        when other    move +4 to returncc
-006322                      String 'Unknown function:'
-006323                              xadb2tst-imp-function
-006324                              delimited by size
-006325                              into xadb2tst-exp-message
-006326        end-evaluate.
-006327
-006328     if sqlcode not = zero
-006329        Perform GetSqlMessage
-006330        move debug-data to xadb2tst-exp-message.
-006331
-006332     move sqlcode    to xadb2tst-exp-errorcode
-006333                        dsntiar-sqlcode.
-006334
-006335     Display 'XADB2TST ' xadb2tst-imp-function
-006340             ' ended with sqlcode: '  dsntiar-sqlcode.
-007220
-007230******************************************************************
-007240*    Afslutning
-007250******************************************************************
-007260 Afslutning section.
-007270
-007380     display 'XADB2TST Ended with return-code: ' returncc.
-007400
-007410     move returncc to return-code.
-007420
-007490******************************************************************
-007500*    DoList
-007510******************************************************************
-007520 DoList Section.
-007530
-007531     move 'Open'       to db2-funk.
-007532     move 'XaEmployee' to db2-tablename.
-007533     move 01           to db2-kald-nr.
-007534
-007535     Exec sql declare c1 cursor for
-007536          select rident
-007537                ,firstname
-007538                ,lastname
-007539                ,cprnr
-007540                ,tstmp
-007541                ,userid
-007542                ,statuscode
-007544            from xaemployee
-007545            where statuscode <> 'D'
-007546            order by rident
-007547            end-exec.
-007548
-007549     Exec sql open c1 end-exec.
-007550
-007551     if sqlcode not = zero
-007552        perform dsntiar-log
-007553        move +12 to returncc
-007554        Go DoList-Exit.
-007555
-007556*    if xadb2tst-imp-skip > zero
-007557*       perform varying tally from +1 by +1
-007558*               until tally > xadb2tst-imp-skip
-007559*               or sqlcode not = zero
-007560*          perform FetchC1
-007561*          end-Perform
-007562
-007563     perform FetchC1.
-007564
-007565     if sqlcode = zero
-007567        perform varying tally from +1 by +1 until tally > +7
-007568                                       or sqlcode not = zero
-007570           move rident     in dclxaemployee
-007571                           to xadb2tst-exp-id (tally)
-007572           move firstname  in dclxaemployee
-007573                           to xadb2tst-exp-firstname (tally)
-007574           move lastname   in dclxaemployee
-007575                           to xadb2tst-exp-lastname (tally)
-007576           move cprnr      in dclxaemployee
-007577                           to xadb2tst-exp-cprnr    (tally)
-007578           move tstmp      in dclxaemployee
-007579                           to xadb2tst-exp-tstmp    (tally)
-007580           move userid     in dclxaemployee
-007581                           to xadb2tst-exp-userid   (tally)
-007582           move statuscode in dclxaemployee
-007583                           to xadb2tst-exp-statuscode(tally)
-007584           move tally      to xadb2tst-exp-count
-007585           perform FetchC1
-007586           end-perform.
-007587
-007588     Move sqlcode   to wsSqlCode.
-007589     Exec sql close c1 end-exec.
-007590     Move WsSqlCode to SqlCode.
-007591
-007592 DoList-Exit.
-007593     Exit.
-007594******************************************************************
-007595*    DoInsert
-007596******************************************************************
-007597 DoInsert Section.
-007598
-007599     move 'Insert'     to db2-funk.
-007600     move 'XaEmployee' to db2-tablename.
-007601     move 01           to db2-kald-nr.
-007602
-007603     move xadb2tst-imp-rident    to rident    in dclxaemployee
-007604     move xadb2tst-imp-firstname to firstname in dclxaemployee.
-007605     move xadb2tst-imp-lastname  to lastname  in dclxaemployee.
-007606     move xadb2tst-imp-cprnr     to cprnr     in dclxaemployee.
-007607
-007608     exec sql insert into XaEmployee values (
-007609              :dclxaemployee.rident
-007610             ,:dclxaemployee.firstname
-007611             ,:dclxaemployee.lastname
-007612             ,:dclxaemployee.cprnr
-007613             ,current timestamp
-007614             ,:wsUserid
-007615             ,'O')
-007616              end-exec.
-007617
-007618     move sqlcode to xadb2tst-exp-errorcode.
-007619
-007620     if sqlcode not = zero
-007621        perform dsntiar-log
-007630        move +12 to returncc.
-007700
-007800******************************************************************
-007900*    DoDelete
-008000******************************************************************
-008100 DoDelete Section.
-008200
-008300     move 'Delete'     to db2-funk.
-008400     move 'XaEmployee' to db2-tablename.
-008410     move 01           to db2-kald-nr.
-008420
-008430     move xadb2tst-imp-rident    to rident    in dclxaemployee
-008443
-008444     exec sql update XaEmployee
-008445              set userid     = :wsUserid
-008446                 ,tstmp      = current timestamp
-008448                 ,statuscode = 'D'
-008449              where rident   = :dclxaEmployee.rident
-008450                and statuscode <> 'D'
-008451              end-exec.
-008452
-008453     move sqlcode to xadb2tst-exp-errorcode.
-008454
-008455     if sqlcode not = zero
-008456        perform dsntiar-log
-008457        move +12 to returncc.
-008458
-008459******************************************************************
-008460*    DoModify
-008461******************************************************************
-008462 DoModify Section.
-008463
-008464     move 'Update'     to db2-funk.
-008465     move 'XaEmployee' to db2-tablename.
-008466     move 01           to db2-kald-nr.
-008467
-008469     move xadb2tst-imp-rident    to rident    in dclxaemployee
-008470     move xadb2tst-imp-firstname to firstname in dclxaemployee.
-008471     move xadb2tst-imp-lastname  to lastname  in dclxaemployee.
-008472
-008473     exec sql update XaEmployee
-008474              set firstname  = :dclxaemployee.firstname
-008475                 ,lastname   = :dclxaemployee.lastname
-008476                 ,tstmp      = current timestamp
-008477                 ,userid     = :wsUserid
-008478                 ,statuscode = 'M'
-008479              where rident   = :dclxaemployee.rident
-008480                and statuscode <> 'D'
-008481              end-exec.
-008482
-008483     move sqlcode to xadb2tst-exp-errorcode.
-008484
-008485     if sqlcode not = zero
-008486        perform dsntiar-log
-008487        move +12 to returncc.
-008488
-008489******************************************************************
-008490*    Dorevoke
-008491******************************************************************
-008492 DoRevoke Section.
-008493
-008494     move 'Update'     to db2-funk.
-008495     move 'XaEmployee' to db2-tablename.
-008496     move 02           to db2-kald-nr.
-008497
-008498     move xadb2tst-imp-rident to rident in dclxaemployee
-008499
-008500     exec sql update XaEmployee
-008502              set statuscode = 'R'
-008503                 ,tstmp = current timestamp
-008504              where rident   = :dclxaemployee.rident
-008505                and statuscode = 'D'
-008506              end-exec.
-008507
-008508     move sqlcode to xadb2tst-exp-errorcode.
-008509
-008510     if sqlcode not = zero
-008511        perform dsntiar-log
-008512        move +12 to returncc.
-008513
-008514******************************************************************
-008515*    fetch a row
-008516******************************************************************
-008517 DoGet Section.
-008518
-008519     move 'Select'     to db2-funk.
-008520     move 'XaEmployee' to db2-tablename.
-008521     move 01           to db2-kald-nr.
-008522
-008523     move xadb2tst-imp-rident to rident in dclxaemployee
-008524
-008530     Exec sql select firstname
-008700                    ,lastname
-008801                    ,cprnr
-008810                    ,tstmp
-008900                    ,userid
-009100                    ,statuscode
-009101          into
-009110                    :dclxaemployee.firstname
-009120                   ,:dclxaemployee.lastname
-009130                   ,:dclxaemployee.cprnr
-009140                   ,:dclxaemployee.tstmp
-009150                   ,:dclxaemployee.userid
-009160                   ,:dclxaemployee.statuscode
-009161          from xaemployee
-009170          where rident = :dclxaemployee.rident
-009200          end-exec.
-009300
-009310     move sqlcode to xadb2tst-exp-errorcode.
-009320
-009400     if sqlcode not = zero
-009500        perform dsntiar-log
-009600        move +12 to returncc
-009610     else
-009611        move +1         to tally
-009620        move rident     in dclxaemployee
-009630                        to xadb2tst-exp-id (tally)
-009640        move firstname  in dclxaemployee
-009650                        to xadb2tst-exp-firstname (tally)
-009660        move lastname   in dclxaemployee
-009670                        to xadb2tst-exp-lastname (tally)
-009680        move cprnr      in dclxaemployee
-009690                        to xadb2tst-exp-cprnr    (tally)
-009691        move tstmp      in dclxaemployee
-009692                        to xadb2tst-exp-tstmp    (tally)
-009693        move userid     in dclxaemployee
-009694                        to xadb2tst-exp-userid   (tally)
-009695        move statuscode in dclxaemployee
-009696                        to xadb2tst-exp-statuscode(tally)
-009697        move tally      to xadb2tst-exp-count.
-009700
-009800******************************************************************
-009900*    fetch a row
-010000******************************************************************
-010100 FetchC1 Section.
-010200
-010300     Exec sql fetch c1 into
-010400          :dclxaemployee.rident
-010500         ,:dclxaemployee.firstname
-010600         ,:dclxaemployee.lastname
-010700         ,:dclxaemployee.cprnr
-010800         ,:dclxaemployee.tstmp
-010900         ,:dclxaemployee.userid
-011000         ,:dclxaemployee.statuscode
-011100         end-exec.
-011200
-011300     move sqlcode to xadb2tst-exp-errorcode.
-011400
-011500     if not (sqlcode = zero or +100)
-011600        perform dsntiar-log
-011700        move +12 to returncc.
-011800
-049800******************************************************************
-049900*    Do the sql-testing
-050000******************************************************************
-050100 sql-test section.
-050200
-050300     Perform GetSqlMessage.
-050900     perform skriv-log.
-051000
-051010 GetSqlMessage Section.
-051020
-051030     move sqlcode to db2-abend.
-051031     move space   to debug-data.
-051032
-051040     string 'Code:'  db2-abend
-051042           ' Nr:'    db2-kald-nr
-051050           ' Funk:'  db2-funk
-051060           ' Table:' db2-tablename
-051070             delimited by size into debug-data.
-051080
-051100******************************************************************
-051200*    Log sqlca error messages
-051300******************************************************************
-051400 dsntiar-log section.
-051500
-051600     move +78   to db2-logical-msgl.
-051700     move +780  to db2-message-length.
-051800     move space to db2-tiar-msg-table.
-051900
-052000     Display 'Statement:' db2-kald-nr
-052100             ' Function:' db2-funk
-052200             ' Table:'    db2-tablename.
-052300
-052400     Call 'dsntiar' using sqlca
-052500                        db2-message-areal
-052600                        db2-logical-msgl
-052700          on exception
-052800             move sqlcode to dsntiar-sqlcode
-052900             display 'XADB2TST Error: Unable to call DSNTIAR'
-053000             display 'Sqlcode: ' dsntiar-sqlcode
-053100             display 'Sqlca  :'
-053200             display sqlca
-053300             end-call
-053400
-053500     perform varying tally from +1 by +1 until tally > +10
-053600        if db2-tiar-msgs (tally) not = space
-053700           Display db2-tiar-msgs (tally)
-053800           end-if
-053900        end-perform
-054000     .
-054100
-054200 Skriv-log Section.
-054300
-054400     Display debug-data.
-054500
-054600     move space to debug-data.
-054700
\ No newline at end of file
+000010 process sql, nodynam, noseq, test
+000020 identification division.
+000030 program-id.    XADB2TST.
+000040 author.        Xact Consulting A/S.
+000050******************************************************************
+000060* XaTester Sample                                                *
+000070* Xact Consulting A/S                                            *
+000080* Arnold Nielsens Boulevard 68A                                  *
+000090* DK-2650 Hvidovre, Denmark                                      *
+000100******************************************************************
+000110 environment    division.
+000120 configuration  section.
+000130 special-names.
+000140 input-output   section.
+000150 file-control.
+000160 data division.
+000170 file section.
+000180 working-storage section.
+000190
+000200 01  Dsntiar-areal.
+000210     03 dsntiar               pic x(08)      value 'DSNTIAR'.
+000220     03 dsntiar-sqlcode       pic ++++9      value zero.
+000230     03 db2-logical-msgl      pic s9(8) comp value +78.
+000240
+000250 01  db2-message-areal.
+000260     03 db2-message-length    pic s9(4) comp value +780.
+000270     03 db2-tiar-msg-table.
+000280        05 db2-tiar-msgs      pic x(78) occurs 10.
+000290
+000300 01  db2-log-data.
+000310     03 db2-abend             pic ++++9  value zero.
+000320     03 db2-funk              pic x(08)  value space.
+000330     03 db2-kald-nr           pic x(02)  value space.
+000340     03 db2-tablename         pic x(32)  value space.
+000350     03 returncc              pic s9(4)  value zero comp.
+000360     03 wsSqlCode             pic s9(9)  value zero comp-5.
+000370     03 debug-data            pic x(256) value space.
+000380
+000390 01  ws-callarea.
+000400     03 ws-callarg.
+000410        05 ws-module          pic x(08) value space.
+000420        05 filler             pic x(01) value space.
+000430        05 ws-tstmp           pic x(26) value space.
+000440
+000450 01  ws-cpr-check.
+000460     03 ws-cpr-d1             pic 9  value zero.
+000470     03 ws-cpr-d2             pic 9  value zero.
+000480     03 ws-cpr-d3             pic 9  value zero.
+000490     03 ws-cpr-d4             pic 9  value zero.
+000500     03 ws-cpr-d5             pic 9  value zero.
+000510     03 ws-cpr-d6             pic 9  value zero.
+000520     03 ws-cpr-d7             pic 9  value zero.
+000530     03 ws-cpr-d8             pic 9  value zero.
+000540     03 ws-cpr-d9             pic 9  value zero.
+000550     03 ws-cpr-d10            pic 9  value zero.
+000560     03 ws-cpr-sum            pic s9(4) value zero comp.
+000570     03 ws-cpr-remainder      pic s9(4) value zero comp.
+000580     03 ws-dup-count          pic s9(9) value zero comp.
+000590     03 ws-rident-disp        pic z(8)9.
+000600 01  ws-search-data.
+000610     03 ws-search-lastname-len   pic s9(4) comp value zero.
+000620     03 ws-search-lastname       pic x(30) value space.
+000630     03 ws-search-pattern.
+000640        05 ws-search-pattern-len pic s9(4) comp value zero.
+000650        05 ws-search-pattern-txt pic x(31) value space.
+000660
+000670     exec sql include sqlca  end-exec.
+000680     exec sql include xaempl end-exec.
+000690     exec sql include xaemplh end-exec.
+000700
+000710 linkage section.
+000720
+000730     copy xadb2tsc.
+000740
+000750 procedure division using xadb2tst-import xadb2tst-export.
+000760 xadb2tst-main Section.
+000770
+000780     perform Initiering.
+000790     perform Behandling.
+000800     perform Afslutning.
+000810     goback.
+000820
+000830******************************************************************
+000840*    initiering
+000850******************************************************************
+000860 Initiering section.
+000870
+000880     Display 'XADB2TST Started with function: '
+000890              xadb2tst-imp-function.
+000900
+000910     initialize xadb2tst-export.
+000920
+000930     perform varying tally from +1 by +1 until tally > +7
+000940        initialize xadb2tst-exp-table (tally)
+000950        end-perform.
+000960
+000970******************************************************************
+000980*    Behandling
+000990******************************************************************
+001000 Behandling section.
+001010
+001020     move zero  to xadb2tst-exp-count.
+001030     move +7    to xadb2tst-exp-maxcount.
+001040     move space to xadb2tst-exp-message.
+001050     move 'N'   to xadb2tst-exp-morerows.
+001055     move zero  to returncc.
+001060     move zero  to sqlcode.
+001070
+001080     evaluate xadb2tst-imp-function
+001090        when 'INSERT'   perform DoInsert
+001100        when 'DELETE'   perform DoDelete
+001110        when 'MODIFY'   perform DoModify
+001120        when 'REVOKE'   perform DoRevoke
+001130        when 'LIST'     perform DoList
+001140        when 'GET'      perform DoGet
+001150        when 'SEARCH'   perform DoSearch
+001160        when 'COMMIT'   perform DoCommit
+001170        when 'ROLLBACK' perform DoRollback
+001180        when other    move +4 to returncc
+001190                      String 'Unknown function:'
+001200                              xadb2tst-imp-function
+001210                              delimited by size
+001220                              into xadb2tst-exp-message
+001230        end-evaluate.
+001240
+001250     if sqlcode not = zero
+001260        Perform GetSqlMessage
+001270        move debug-data to xadb2tst-exp-message.
+001280
+001290     move sqlcode    to xadb2tst-exp-errorcode
+001300                        dsntiar-sqlcode.
+001310
+001320     Display 'XADB2TST ' xadb2tst-imp-function
+001330             ' ended with sqlcode: '  dsntiar-sqlcode.
+001340
+001350     if xadb2tst-imp-function = 'INSERT' or 'DELETE'
+001360                                 or 'MODIFY' or 'REVOKE'
+001370        if returncc = zero
+001380           move 'Commit'   to db2-funk
+001390           move 03         to db2-kald-nr
+001400           exec sql commit end-exec
+001410        else
+001420           move 'Rollback' to db2-funk
+001430           move 03         to db2-kald-nr
+001440           exec sql rollback end-exec
+001450        end-if
+001460        if sqlcode not = zero
+001470           perform dsntiar-log
+001480           move +12 to returncc
+001490        end-if
+001500     end-if.
+001510
+001520******************************************************************
+001530*    Afslutning
+001540******************************************************************
+001550 Afslutning section.
+001560
+001570     display 'XADB2TST Ended with return-code: ' returncc.
+001580
+001590     move returncc to return-code.
+001600
+001610******************************************************************
+001620*    DoList
+001630******************************************************************
+001640 DoList Section.
+001650
+001660     move 'Open'       to db2-funk.
+001670     move 'XaEmployee' to db2-tablename.
+001680     move 01           to db2-kald-nr.
+001690
+001700     Exec sql declare c1 cursor for
+001710          select rident
+001720                ,firstname
+001730                ,lastname
+001740                ,cprnr
+001750                ,tstmp
+001760                ,userid
+001770                ,statuscode
+001780            from xaemployee
+001790            where statuscode <> 'D'
+001800            order by rident
+001810            end-exec.
+001820
+001830     Exec sql open c1 end-exec.
+001840
+001850     if sqlcode not = zero
+001860        perform dsntiar-log
+001870        move +12 to returncc
+001880        Go DoList-Exit.
+001890
+001900     if xadb2tst-imp-skip > zero
+001910        perform varying tally from +1 by +1
+001920                until tally > xadb2tst-imp-skip
+001930                or sqlcode not = zero
+001940           perform FetchC1
+001950           end-perform.
+001960
+001970     if sqlcode = zero
+001980        perform FetchC1.
+001990
+002000     if sqlcode = zero
+002010        perform varying tally from +1 by +1 until tally > +7
+002020                                       or sqlcode not = zero
+002030           move rident     in dclxaemployee
+002040                           to xadb2tst-exp-id (tally)
+002050           move firstname  in dclxaemployee
+002060                           to xadb2tst-exp-firstname (tally)
+002070           move lastname   in dclxaemployee
+002080                           to xadb2tst-exp-lastname (tally)
+002090           move cprnr      in dclxaemployee
+002100                           to xadb2tst-exp-cprnr    (tally)
+002110           move tstmp      in dclxaemployee
+002120                           to xadb2tst-exp-tstmp    (tally)
+002130           move userid     in dclxaemployee
+002140                           to xadb2tst-exp-userid   (tally)
+002150           move statuscode in dclxaemployee
+002160                           to xadb2tst-exp-statuscode(tally)
+002170           move tally      to xadb2tst-exp-count
+002180           perform FetchC1
+002190           end-perform.
+002200
+002210     if sqlcode = zero
+002220        move 'Y' to xadb2tst-exp-morerows.
+002230
+002240     Move sqlcode   to wsSqlCode.
+002250     Exec sql close c1 end-exec.
+002260     Move WsSqlCode to SqlCode.
+002270
+002280 DoList-Exit.
+002290     Exit.
+002300******************************************************************
+002310*    ValidateUserid
+002320******************************************************************
+002330 ValidateUserid Section.
+002340
+002350     if xadb2tst-imp-userid = space
+002360        move +16 to returncc
+002370        string 'Calling userid is required for this function'
+002380                delimited by size
+002390                into xadb2tst-exp-message
+002400     end-if.
+002410*****************************************************************
+002420*    ValidateCpr - 10-digit format plus modulus-11 check digit  *
+002430*****************************************************************
+002440  ValidateCpr Section.
+002450 
+002460      if xadb2tst-imp-cprnr is not numeric
+002470         move +8 to returncc
+002480         string 'Invalid cprnr: must be 10 numeric digits'
+002490                 delimited by size
+002500                 into xadb2tst-exp-message
+002510      else
+002520         move xadb2tst-imp-cprnr(1:1)  to ws-cpr-d1
+002530         move xadb2tst-imp-cprnr(2:1)  to ws-cpr-d2
+002540         move xadb2tst-imp-cprnr(3:1)  to ws-cpr-d3
+002550         move xadb2tst-imp-cprnr(4:1)  to ws-cpr-d4
+002560         move xadb2tst-imp-cprnr(5:1)  to ws-cpr-d5
+002570         move xadb2tst-imp-cprnr(6:1)  to ws-cpr-d6
+002580         move xadb2tst-imp-cprnr(7:1)  to ws-cpr-d7
+002590         move xadb2tst-imp-cprnr(8:1)  to ws-cpr-d8
+002600         move xadb2tst-imp-cprnr(9:1)  to ws-cpr-d9
+002610         move xadb2tst-imp-cprnr(10:1) to ws-cpr-d10
+002620 
+002630         compute ws-cpr-sum =
+002640                 (ws-cpr-d1  * 4) + (ws-cpr-d2  * 3)
+002650               + (ws-cpr-d3  * 2) + (ws-cpr-d4  * 7)
+002660               + (ws-cpr-d5  * 6) + (ws-cpr-d6  * 5)
+002670              + (ws-cpr-d7  * 4) + (ws-cpr-d8  * 3)
+002680              + (ws-cpr-d9  * 2) + (ws-cpr-d10 * 1)
+002690 
+002700         compute ws-cpr-remainder = function mod(ws-cpr-sum, 11)
+002710 
+002720         if ws-cpr-remainder not = zero
+002730            move +8 to returncc
+002740            string 'Invalid cprnr: check digit failed'
+002750                    delimited by size
+002760                    into xadb2tst-exp-message
+002770         end-if
+002780      end-if.
+002790*****************************************************************
+002800*    CheckDuplicate - reject DoInsert when an active row already
+002810*                    exists for this rident                    *
+002820*****************************************************************
+002830 CheckDuplicate Section.
+002840
+002850     move xadb2tst-imp-rident to rident in dclxaemployee.
+002860
+002870     move 'Select'     to db2-funk.
+002880     move 'XaEmployee' to db2-tablename.
+002890     move 05           to db2-kald-nr.
+002900
+002910     move zero to ws-dup-count.
+002920
+002930     exec sql select count(*)
+002940          into :ws-dup-count
+002950          from xaemployee
+002960          where rident = :dclxaemployee.rident
+002970            and statuscode <> 'D'
+002980          end-exec.
+002990
+003000     if sqlcode not = zero
+003010        perform dsntiar-log
+003020        move +12 to returncc
+003030     else
+003040        if ws-dup-count > zero
+003050           move rident in dclxaemployee to ws-rident-disp
+003051           move +20 to returncc
+003060           string 'Employee already active for rident '
+003065                   ws-rident-disp
+003070                   delimited by size
+003080                   into xadb2tst-exp-message
+003090        end-if
+003100     end-if.
+003110******************************************************************
+003120*    CaptureHistory - snapshot the before-image of a row into
+003130*                     XaEmployeeHist ahead of an update in place
+003140******************************************************************
+003150 CaptureHistory Section.
+003160
+003170     move rident in dclxaemployee to rident in dclxaemployeehist.
+003180
+003190     move 'Select'     to db2-funk.
+003200     move 'XaEmployee' to db2-tablename.
+003210     move 04           to db2-kald-nr.
+003220
+003230     exec sql select firstname, lastname, cprnr, tstmp, userid
+003240                    ,statuscode
+003250          into :dclxaemployeehist.firstname
+003260               ,:dclxaemployeehist.lastname
+003270               ,:dclxaemployeehist.cprnr
+003280               ,:dclxaemployeehist.tstmp
+003290               ,:dclxaemployeehist.userid
+003300               ,:dclxaemployeehist.statuscode
+003310          from xaemployee
+003320          where rident = :dclxaemployeehist.rident
+003330          end-exec.
+003340
+003350     move sqlcode to xadb2tst-exp-errorcode.
+003360
+003370     evaluate sqlcode
+003380        when zero
+003390           move 'Insert'         to db2-funk
+003400           move 'XaEmployeeHist' to db2-tablename
+003410           exec sql insert into XaEmployeeHist values (
+003420                    :dclxaemployeehist.rident
+003430                   ,:dclxaemployeehist.firstname
+003440                   ,:dclxaemployeehist.lastname
+003450                   ,:dclxaemployeehist.cprnr
+003460                   ,:dclxaemployeehist.tstmp
+003470                   ,:dclxaemployeehist.userid
+003480                   ,:dclxaemployeehist.statuscode
+003490                   ,current timestamp)
+003500                    end-exec
+003510           move sqlcode to xadb2tst-exp-errorcode
+003520           if sqlcode not = zero
+003530              perform dsntiar-log
+003540              move +12 to returncc
+003550           end-if
+003560        when +100
+003570           move rident in dclxaemployeehist to ws-rident-disp
+003580           move +28 to returncc
+003590           string 'Employee not found for rident '
+003600                   ws-rident-disp
+003610                   delimited by size
+003620                   into xadb2tst-exp-message
+003625           move zero to sqlcode
+003630        when other
+003640           perform dsntiar-log
+003650           move +12 to returncc
+003660     end-evaluate.
+003670******************************************************************
+003680*    DoInsert
+003690******************************************************************
+003700 DoInsert Section.
+003710
+003720     move 'Insert'     to db2-funk.
+003730     move 'XaEmployee' to db2-tablename.
+003740     move 01           to db2-kald-nr.
+003750
+003760     perform ValidateUserid.
+003770
+003780     if returncc = zero
+003790        perform ValidateCpr
+003800     end-if.
+003810
+003820     if returncc = zero
+003830        perform CheckDuplicate
+003840     end-if.
+003850
+003860     if returncc = zero
+003861        move 'Insert'     to db2-funk
+003862        move 'XaEmployee' to db2-tablename
+003863        move 01           to db2-kald-nr
+003870        move xadb2tst-imp-rident    to rident    in dclxaemployee
+003880        move xadb2tst-imp-firstname to firstname in dclxaemployee
+003890        move xadb2tst-imp-lastname  to lastname  in dclxaemployee
+003900        move xadb2tst-imp-cprnr     to cprnr     in dclxaemployee
+003910
+003920        exec sql insert into XaEmployee values (
+003930                 :dclxaemployee.rident
+003940                ,:dclxaemployee.firstname
+003950                ,:dclxaemployee.lastname
+003960                ,:dclxaemployee.cprnr
+003970                ,current timestamp
+003980                ,:xadb2tst-imp-userid
+003990                ,'O')
+004000                 end-exec
+004010
+004020        move sqlcode to xadb2tst-exp-errorcode
+004030
+004040        if sqlcode not = zero
+004050           perform dsntiar-log
+004060           move +12 to returncc
+004070        end-if
+004080     end-if.
+004090
+004100******************************************************************
+004110*    DoDelete
+004120******************************************************************
+004130 DoDelete Section.
+004140
+004150     move 'Delete'     to db2-funk.
+004160     move 'XaEmployee' to db2-tablename.
+004170     move 01           to db2-kald-nr.
+004180
+004190     perform ValidateUserid.
+004200
+004210     if returncc = zero
+004220        move xadb2tst-imp-rident to rident in dclxaemployee
+004230        perform CaptureHistory
+004240     end-if.
+004250
+004260     if returncc = zero
+004261        move 'Delete'     to db2-funk
+004262        move 'XaEmployee' to db2-tablename
+004263        move 01           to db2-kald-nr
+004270        exec sql update XaEmployee
+004280                 set userid     = :xadb2tst-imp-userid
+004290                    ,tstmp      = current timestamp
+004300                    ,statuscode = 'D'
+004310                 where rident   = :dclxaEmployee.rident
+004320                   and statuscode <> 'D'
+004330                 end-exec
+004340
+004350        move sqlcode to xadb2tst-exp-errorcode
+004360
+004370        if sqlcode not = zero
+004380           perform dsntiar-log
+004390           move +12 to returncc
+004400        end-if
+004410     end-if.
+004420******************************************************************
+004430*    DoModify
+004440******************************************************************
+004450 DoModify Section.
+004460
+004470     move 'Update'     to db2-funk.
+004480     move 'XaEmployee' to db2-tablename.
+004490     move 01           to db2-kald-nr.
+004500
+004510     perform ValidateUserid.
+004520
+004530     if returncc = zero
+004540        move xadb2tst-imp-rident    to rident    in dclxaemployee
+004550        perform CaptureHistory
+004560     end-if.
+004570
+004580     if returncc = zero
+004581        move 'Update'     to db2-funk
+004582        move 'XaEmployee' to db2-tablename
+004583        move 01           to db2-kald-nr
+004590        move xadb2tst-imp-firstname to firstname in dclxaemployee
+004600        move xadb2tst-imp-lastname  to lastname  in dclxaemployee
+004610
+004620        exec sql update XaEmployee
+004630                 set firstname  = :dclxaemployee.firstname
+004640                    ,lastname   = :dclxaemployee.lastname
+004650                    ,tstmp      = current timestamp
+004660                    ,userid     = :xadb2tst-imp-userid
+004670                    ,statuscode = 'M'
+004680                 where rident   = :dclxaemployee.rident
+004690                   and statuscode <> 'D'
+004700                 end-exec
+004710
+004720        move sqlcode to xadb2tst-exp-errorcode
+004730
+004740        if sqlcode not = zero
+004750           perform dsntiar-log
+004760           move +12 to returncc
+004770        end-if
+004780     end-if.
+004790******************************************************************
+004800*    Dorevoke
+004810******************************************************************
+004820 DoRevoke Section.
+004830
+004840     move 'Update'     to db2-funk.
+004850     move 'XaEmployee' to db2-tablename.
+004860     move 02           to db2-kald-nr.
+004870
+004880     perform ValidateUserid.
+004890
+004900     if returncc = zero
+004910        move xadb2tst-imp-rident to rident in dclxaemployee
+004920        perform CaptureHistory
+004930     end-if.
+004940
+004950     if returncc = zero
+004951        move 'Update'     to db2-funk
+004952        move 'XaEmployee' to db2-tablename
+004953        move 02           to db2-kald-nr
+004960        exec sql update XaEmployee
+004970                 set statuscode = 'R'
+004980                    ,tstmp = current timestamp
+004990                    ,userid = :xadb2tst-imp-userid
+005000                 where rident   = :dclxaemployee.rident
+005010                   and statuscode = 'D'
+005020                 end-exec
+005030
+005040        move sqlcode to xadb2tst-exp-errorcode
+005050
+005060        if sqlcode not = zero
+005070           perform dsntiar-log
+005080           move +12 to returncc
+005090        end-if
+005100     end-if.
+005110
+005120******************************************************************
+005130*    DoCommit
+005140******************************************************************
+005150 DoCommit Section.
+005160
+005170     move 'Commit'     to db2-funk.
+005180     move 'XaEmployee' to db2-tablename.
+005190     move 03           to db2-kald-nr.
+005200
+005210     exec sql commit end-exec.
+005220
+005230     move sqlcode to xadb2tst-exp-errorcode.
+005240
+005250     if sqlcode not = zero
+005260        perform dsntiar-log
+005270        move +12 to returncc.
+005280
+005290******************************************************************
+005300*    DoRollback
+005310******************************************************************
+005320 DoRollback Section.
+005330
+005340     move 'Rollback'   to db2-funk.
+005350     move 'XaEmployee' to db2-tablename.
+005360     move 03           to db2-kald-nr.
+005370
+005380     exec sql rollback end-exec.
+005390
+005400     move sqlcode to xadb2tst-exp-errorcode.
+005410
+005420     if sqlcode not = zero
+005430        perform dsntiar-log
+005440        move +12 to returncc.
+005450
+005460******************************************************************
+005470*    fetch a row
+005480******************************************************************
+005490 DoGet Section.
+005500
+005510     move 'Select'     to db2-funk.
+005520     move 'XaEmployee' to db2-tablename.
+005530     move 01           to db2-kald-nr.
+005540
+005550     move xadb2tst-imp-rident to rident in dclxaemployee
+005560
+005570     Exec sql select firstname
+005580                    ,lastname
+005590                    ,cprnr
+005600                    ,tstmp
+005610                    ,userid
+005620                    ,statuscode
+005630          into
+005640                    :dclxaemployee.firstname
+005650                   ,:dclxaemployee.lastname
+005660                   ,:dclxaemployee.cprnr
+005670                   ,:dclxaemployee.tstmp
+005680                   ,:dclxaemployee.userid
+005690                   ,:dclxaemployee.statuscode
+005700          from xaemployee
+005710          where rident = :dclxaemployee.rident
+005715            and statuscode <> 'D'
+005720          end-exec.
+005730
+005740     move sqlcode to xadb2tst-exp-errorcode.
+005750
+005760     if sqlcode not = zero
+005770        perform dsntiar-log
+005780        move +12 to returncc
+005790     else
+005800        move +1         to tally
+005810        move rident     in dclxaemployee
+005820                        to xadb2tst-exp-id (tally)
+005830        move firstname  in dclxaemployee
+005840                        to xadb2tst-exp-firstname (tally)
+005850        move lastname   in dclxaemployee
+005860                        to xadb2tst-exp-lastname (tally)
+005870        move cprnr      in dclxaemployee
+005880                        to xadb2tst-exp-cprnr    (tally)
+005890        move tstmp      in dclxaemployee
+005900                        to xadb2tst-exp-tstmp    (tally)
+005910        move userid     in dclxaemployee
+005920                        to xadb2tst-exp-userid   (tally)
+005930        move statuscode in dclxaemployee
+005940                        to xadb2tst-exp-statuscode(tally)
+005950        move tally      to xadb2tst-exp-count.
+005960
+005970******************************************************************
+005980*    DoSearch - find rows by cprnr (exact) or lastname (prefix)  *
+005990******************************************************************
+006000 DoSearch Section.
+006010
+006020     if xadb2tst-imp-cprnr = space
+006030       and xadb2tst-imp-lastname = space
+006040        move +24 to returncc
+006050        string 'Search requires a cprnr or a lastname'
+006060                delimited by size
+006070                into xadb2tst-exp-message
+006080        go to DoSearch-Exit.
+006090
+006100     move zero  to ws-search-lastname-len.
+006110     move space to ws-search-lastname.
+006120     if xadb2tst-imp-lastname not = space
+006130        move function trim(xadb2tst-imp-lastname)
+006140                                        to ws-search-lastname
+006150        compute ws-search-lastname-len = function length
+006160                (function trim(xadb2tst-imp-lastname))
+006170     end-if.
+006180
+006190     move zero  to ws-search-pattern-len.
+006200     move space to ws-search-pattern-txt.
+006210     if ws-search-lastname-len > zero
+006220        string ws-search-lastname (1:ws-search-lastname-len)
+006230                                        delimited by size
+006240               '%'                      delimited by size
+006250               into ws-search-pattern-txt
+006260        compute ws-search-pattern-len = ws-search-lastname-len + 1
+006270     end-if.
+006280
+006290     move 'Open'       to db2-funk.
+006300     move 'XaEmployee' to db2-tablename.
+006310     move 06           to db2-kald-nr.
+006320
+006330     Exec sql declare c2 cursor for
+006340          select rident
+006350                ,firstname
+006360                ,lastname
+006370                ,cprnr
+006380                ,tstmp
+006390                ,userid
+006400                ,statuscode
+006410            from xaemployee
+006420            where (:xadb2tst-imp-cprnr    = space
+006430                   or cprnr    = :xadb2tst-imp-cprnr)
+006440           and (:xadb2tst-imp-lastname = space
+006450                   or lastname like :ws-search-pattern)
+006460            and statuscode <> 'D'
+006470            order by rident
+006480            end-exec.
+006490
+006500     Exec sql open c2 end-exec.
+006510
+006520     if sqlcode not = zero
+006530        perform dsntiar-log
+006540        move +12 to returncc
+006550        go to DoSearch-Exit.
+006560
+006570     if xadb2tst-imp-skip > zero
+006580        perform varying tally from +1 by +1
+006590                until tally > xadb2tst-imp-skip
+006600                or sqlcode not = zero
+006610           perform FetchC2
+006620           end-perform.
+006630
+006640     if sqlcode = zero
+006650        perform FetchC2.
+006660
+006670     if sqlcode = zero
+006680        perform varying tally from +1 by +1 until tally > +7
+006690                                       or sqlcode not = zero
+006700           move rident     in dclxaemployee
+006710                           to xadb2tst-exp-id (tally)
+006720           move firstname  in dclxaemployee
+006730                           to xadb2tst-exp-firstname (tally)
+006740           move lastname   in dclxaemployee
+006750                           to xadb2tst-exp-lastname (tally)
+006760           move cprnr      in dclxaemployee
+006770                           to xadb2tst-exp-cprnr    (tally)
+006780           move tstmp      in dclxaemployee
+006790                           to xadb2tst-exp-tstmp    (tally)
+006800           move userid     in dclxaemployee
+006810                           to xadb2tst-exp-userid   (tally)
+006820           move statuscode in dclxaemployee
+006830                           to xadb2tst-exp-statuscode(tally)
+006840           move tally      to xadb2tst-exp-count
+006850           perform FetchC2
+006860           end-perform.
+006870
+006880     if sqlcode = zero
+006890        move 'Y' to xadb2tst-exp-morerows.
+006900
+006910     Move sqlcode   to wsSqlCode.
+006920     Exec sql close c2 end-exec.
+006930     Move wsSqlCode to sqlcode.
+006940
+006950 DoSearch-Exit.
+006960     Exit.
+006970******************************************************************
+006980*    fetch a row
+006990******************************************************************
+007000 FetchC1 Section.
+007010
+007020     Exec sql fetch c1 into
+007030          :dclxaemployee.rident
+007040         ,:dclxaemployee.firstname
+007050         ,:dclxaemployee.lastname
+007060         ,:dclxaemployee.cprnr
+007070         ,:dclxaemployee.tstmp
+007080         ,:dclxaemployee.userid
+007090         ,:dclxaemployee.statuscode
+007100         end-exec.
+007110
+007120     move sqlcode to xadb2tst-exp-errorcode.
+007130
+007140     if not (sqlcode = zero or +100)
+007150        perform dsntiar-log
+007160        move +12 to returncc.
+007170
+007180******************************************************************
+007190*    fetch a row for DoSearch's cursor                          *
+007200******************************************************************
+007210 FetchC2 Section.
+007220
+007230     Exec sql fetch c2 into
+007240          :dclxaemployee.rident
+007250         ,:dclxaemployee.firstname
+007260         ,:dclxaemployee.lastname
+007270         ,:dclxaemployee.cprnr
+007280         ,:dclxaemployee.tstmp
+007290         ,:dclxaemployee.userid
+007300         ,:dclxaemployee.statuscode
+007310         end-exec.
+007320
+007330     move sqlcode to xadb2tst-exp-errorcode.
+007340
+007350     if not (sqlcode = zero or +100)
+007360        perform dsntiar-log
+007370        move +12 to returncc.
+007380
+007390******************************************************************
+007400*    Do the sql-testing
+007410******************************************************************
+007420 sql-test section.
+007430
+007440     Perform GetSqlMessage.
+007450     perform skriv-log.
+007460
+007470 GetSqlMessage Section.
+007480
+007490     move sqlcode to db2-abend.
+007500     move space   to debug-data.
+007510
+007520     string 'Code:'  db2-abend
+007530           ' Nr:'    db2-kald-nr
+007540           ' Funk:'  db2-funk
+007550           ' Table:' db2-tablename
+007560             delimited by size into debug-data.
+007570
+007580******************************************************************
+007590*    Log sqlca error messages
+007600******************************************************************
+007610 dsntiar-log section.
+007620
+007630     move +78   to db2-logical-msgl.
+007640     move +780  to db2-message-length.
+007650     move space to db2-tiar-msg-table.
+007660
+007670     Display 'Statement:' db2-kald-nr
+007680             ' Function:' db2-funk
+007690             ' Table:'    db2-tablename.
+007700
+007710     Call 'dsntiar' using sqlca
+007720                        db2-message-areal
+007730                        db2-logical-msgl
+007740          on exception
+007750             move sqlcode to dsntiar-sqlcode
+007760             display 'XADB2TST Error: Unable to call DSNTIAR'
+007770             display 'Sqlcode: ' dsntiar-sqlcode
+007780             display 'Sqlca  :'
+007790             display sqlca
+007800             end-call
+007810
+007820     move zero to xadb2tst-exp-msgcount.
+007830     perform varying tally from +1 by +1 until tally > +10
+007840        move space to xadb2tst-exp-msgline (tally)
+007850        end-perform.
+007860
+007870     perform varying tally from +1 by +1 until tally > +10
+007880        if db2-tiar-msgs (tally) not = space
+007890           Display db2-tiar-msgs (tally)
+007900           move db2-tiar-msgs (tally)
+007910                to xadb2tst-exp-msgline (tally)
+007920           move tally to xadb2tst-exp-msgcount
+007930           end-if
+007940        end-perform
+007950     .
+007960
+007970 Skriv-log Section.
+007980
+007990     Display debug-data.
+008000
+008010     move space to debug-data.
+008020
\ No newline at end of file
