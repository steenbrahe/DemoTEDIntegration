@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* XAEMPLH  - Host variable layout for table XaEmployeeHist       *
+000030* Xact Consulting A/S                                            *
+000040******************************************************************
+000050     EXEC SQL DECLARE XAEMPLOYEEHIST TABLE
+000060     ( RIDENT         INTEGER       NOT NULL,
+000070       FIRSTNAME      CHAR(30)      NOT NULL,
+000080       LASTNAME       CHAR(30)      NOT NULL,
+000090       CPRNR          CHAR(10)      NOT NULL,
+000100       TSTMP          TIMESTAMP     NOT NULL,
+000110       USERID         CHAR(8)       NOT NULL,
+000120       STATUSCODE     CHAR(1)       NOT NULL,
+000130       HISTTSTMP      TIMESTAMP     NOT NULL
+000140     ) END-EXEC.
+000150 01  DCLXAEMPLOYEEHIST.
+000160     10 RIDENT                 PIC S9(9)  COMP.
+000170     10 FIRSTNAME              PIC X(30).
+000180     10 LASTNAME               PIC X(30).
+000190     10 CPRNR                  PIC X(10).
+000200     10 TSTMP                  PIC X(26).
+000210     10 USERID                 PIC X(08).
+000220     10 STATUSCODE             PIC X(01).
+000230     10 HISTTSTMP              PIC X(26).
