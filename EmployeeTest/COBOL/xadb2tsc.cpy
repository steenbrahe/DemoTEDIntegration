@@ -0,0 +1,30 @@
+000010******************************************************************
+000020* XADB2TSC - Linkage area for XADB2TST                           *
+000030* Xact Consulting A/S                                            *
+000040******************************************************************
+000050 01  XADB2TST-IMPORT.
+000060     03 XADB2TST-IMP-FUNCTION    PIC X(08).
+000070     03 XADB2TST-IMP-RIDENT      PIC S9(9)  COMP.
+000080     03 XADB2TST-IMP-FIRSTNAME   PIC X(30).
+000090     03 XADB2TST-IMP-LASTNAME    PIC X(30).
+000100     03 XADB2TST-IMP-CPRNR       PIC X(10).
+000105     03 XADB2TST-IMP-USERID      PIC X(08).
+000110     03 XADB2TST-IMP-SKIP        PIC S9(4)  COMP.
+000120
+000130 01  XADB2TST-EXPORT.
+000140     03 XADB2TST-EXP-ERRORCODE   PIC S9(9)  COMP.
+000150     03 XADB2TST-EXP-COUNT       PIC S9(4)  COMP.
+000160     03 XADB2TST-EXP-MAXCOUNT    PIC S9(4)  COMP.
+000170     03 XADB2TST-EXP-MESSAGE     PIC X(80).
+000175     03 XADB2TST-EXP-MOREROWS    PIC X(01).
+000176     03 XADB2TST-EXP-MSGCOUNT    PIC S9(4)  COMP.
+000177     03 XADB2TST-EXP-MSGTABLE OCCURS 10 TIMES.
+000178        05 XADB2TST-EXP-MSGLINE     PIC X(78).
+000180     03 XADB2TST-EXP-TABLE OCCURS 7 TIMES.
+000190        05 XADB2TST-EXP-ID          PIC S9(9)  COMP.
+000200        05 XADB2TST-EXP-FIRSTNAME   PIC X(30).
+000210        05 XADB2TST-EXP-LASTNAME    PIC X(30).
+000220        05 XADB2TST-EXP-CPRNR       PIC X(10).
+000230        05 XADB2TST-EXP-TSTMP       PIC X(26).
+000240        05 XADB2TST-EXP-USERID      PIC X(08).
+000250        05 XADB2TST-EXP-STATUSCODE  PIC X(01).
