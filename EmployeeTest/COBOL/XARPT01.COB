@@ -0,0 +1,215 @@
+000010 process sql, nodynam, noseq, test
+000040 identification division.
+000041 program-id.    XARPT01.
+000042 author.        Xact Consulting A/S.
+000043******************************************************************
+000044* XARPT01 - Status count report for XaEmployee                  *
+000045* Lists the number of XaEmployee rows per statuscode, with a    *
+000046* subtotal per statuscode and a grand total for the table.      *
+000047* Xact Consulting A/S                                           *
+000048* Arnold Nielsens Boulevard 68A                                 *
+000049* DK-2650 Hvidovre, Denmark                                     *
+000050******************************************************************
+000070 environment    division.
+000080 configuration  section.
+000090 special-names.
+000110 input-output   section.
+000120 file-control.
+000170 data division.
+000180 file section.
+000267 working-storage section.
+000270
+000271 01  Dsntiar-areal.
+000272     03 dsntiar               pic x(08)      value 'DSNTIAR'.
+000273     03 dsntiar-sqlcode       pic ++++9      value zero.
+000274     03 db2-logical-msgl      pic s9(8) comp value +78.
+000275
+000276 01  db2-message-areal.
+000277     03 db2-message-length    pic s9(4) comp value +780.
+000278     03 db2-tiar-msg-table.
+000279        05 db2-tiar-msgs      pic x(78) occurs 10.
+000280
+000281 01  db2-log-data.
+000290     03 db2-abend             pic ++++9  value zero.
+000291     03 db2-funk              pic x(08)  value space.
+000292     03 db2-kald-nr           pic x(02)  value space.
+000293     03 db2-tablename         pic x(32)  value space.
+000295     03 returncc              pic s9(4)  value zero comp.
+000298     03 debug-data            pic x(256) value space.
+000381
+000382 01  ws-report-data.
+000383     03 ws-count-open         pic s9(9)  value zero comp.
+000384     03 ws-count-modified     pic s9(9)  value zero comp.
+000385     03 ws-count-deleted      pic s9(9)  value zero comp.
+000386     03 ws-count-revoked      pic s9(9)  value zero comp.
+000387     03 ws-count-other        pic s9(9)  value zero comp.
+000388     03 ws-grand-total        pic s9(9)  value zero comp.
+000389     03 ws-statusdesc         pic x(20)  value space.
+000390
+000394     exec sql include sqlca  end-exec.
+000400     exec sql include xaempl end-exec.
+003932
+003938 procedure division.
+005019 xarpt01-main Section.
+005020
+005021     perform Initiering.
+005022     perform Behandling.
+005023     perform Afslutning.
+005024     stop run.
+005025
+005026******************************************************************
+005027*    initiering
+005028******************************************************************
+005029 Initiering section.
+005030
+005031     Display 'XARPT01 Started'.
+005032
+005035     move zero  to returncc       ws-grand-total
+005036                   ws-count-open  ws-count-modified
+005037                   ws-count-deleted ws-count-revoked
+005038                   ws-count-other.
+005050
+006297******************************************************************
+006298*    Behandling
+006299******************************************************************
+006300 Behandling section.
+006309
+006310     move 'Open'       to db2-funk.
+006311     move 'XaEmployee' to db2-tablename.
+006312     move 01           to db2-kald-nr.
+006313
+006314     Exec sql declare c1 cursor for
+006315          select rident
+006316                ,firstname
+006317                ,lastname
+006318                ,cprnr
+006319                ,tstmp
+006320                ,userid
+006321                ,statuscode
+006322            from xaemployee
+006323            order by statuscode, rident
+006324            end-exec.
+006325
+006326     Exec sql open c1 end-exec.
+006327
+006328     if sqlcode not = zero
+006329        perform dsntiar-log
+006330        move +12 to returncc
+006331        go to Behandling-Exit.
+006332
+006333     perform FetchC1.
+006334
+006335     perform until sqlcode not = zero
+006336
+006337        evaluate statuscode in dclxaemployee
+006338           when 'O' add +1 to ws-count-open
+006339           when 'M' add +1 to ws-count-modified
+006340           when 'D' add +1 to ws-count-deleted
+006341           when 'R' add +1 to ws-count-revoked
+006342           when other add +1 to ws-count-other
+006343        end-evaluate
+006344
+006345        add +1 to ws-grand-total
+006346
+006347        perform FetchC1
+006348        end-perform.
+006349
+006350     perform PrintAllSubtotals.
+006351
+006352     move 'Close'      to db2-funk.
+006353     move 02           to db2-kald-nr.
+006354
+006355     Exec sql close c1 end-exec.
+006356
+006357 Behandling-Exit.
+006358     Exit.
+007220
+007230******************************************************************
+007240*    PrintAllSubtotals - display the subtotal line for each of     *
+007241*                        the four known statuscodes, unconditio-   *
+007242*                        nally, so a zero count is shown rather    *
+007243*                        than silently omitted                     *
+007250******************************************************************
+007260 PrintAllSubtotals section.
+007270
+007280     move 'Open/Active         ' to ws-statusdesc.
+007290     Display 'Statuscode O (' ws-statusdesc ') count: '
+007291             ws-count-open.
+007300
+007310     move 'Modified            ' to ws-statusdesc.
+007320     Display 'Statuscode M (' ws-statusdesc ') count: '
+007321             ws-count-modified.
+007330
+007340     move 'Deleted             ' to ws-statusdesc.
+007350     Display 'Statuscode D (' ws-statusdesc ') count: '
+007351             ws-count-deleted.
+007360
+007370     move 'Revoked             ' to ws-statusdesc.
+007380     Display 'Statuscode R (' ws-statusdesc ') count: '
+007390             ws-count-revoked.
+007400
+007410     if ws-count-other > zero
+007420        move 'Unknown             ' to ws-statusdesc
+007430        Display 'Statuscode ? (' ws-statusdesc ') count: '
+007440                ws-count-other
+007450     end-if.
+007490
+007500******************************************************************
+007510*    Afslutning
+007520******************************************************************
+007530 Afslutning section.
+007540
+007550     Display 'Statuscode grand total: ' ws-grand-total.
+007560     Display 'XARPT01 Ended with return-code: ' returncc.
+007570
+007580     move returncc to return-code.
+007590
+009800******************************************************************
+009900*    fetch a row
+010000******************************************************************
+010100 FetchC1 Section.
+010200
+010300     Exec sql fetch c1 into
+010400          :dclxaemployee.rident
+010500         ,:dclxaemployee.firstname
+010600         ,:dclxaemployee.lastname
+010700         ,:dclxaemployee.cprnr
+010800         ,:dclxaemployee.tstmp
+010900         ,:dclxaemployee.userid
+011000         ,:dclxaemployee.statuscode
+011100         end-exec.
+011200
+011400     if not (sqlcode = zero or +100)
+011500        perform dsntiar-log
+011600        move +12 to returncc.
+011800
+051100******************************************************************
+051200*    Log sqlca error messages
+051300******************************************************************
+051400 dsntiar-log section.
+051500
+051600     move +78   to db2-logical-msgl.
+051700     move +780  to db2-message-length.
+051800     move space to db2-tiar-msg-table.
+051900
+052000     Display 'Statement:' db2-kald-nr
+052100             ' Function:' db2-funk
+052200             ' Table:'    db2-tablename.
+052300
+052400     Call 'dsntiar' using sqlca
+052500                        db2-message-areal
+052600                        db2-logical-msgl
+052700          on exception
+052800             move sqlcode to dsntiar-sqlcode
+052900             display 'XARPT01 Error: Unable to call DSNTIAR'
+053000             display 'Sqlcode: ' dsntiar-sqlcode
+053100             display 'Sqlca  :'
+053200             display sqlca
+053300             end-call
+053400
+053500     perform varying tally from +1 by +1 until tally > +10
+053600        if db2-tiar-msgs (tally) not = space
+053700           Display db2-tiar-msgs (tally)
+053800           end-if
+053900        end-perform
+054000     .
