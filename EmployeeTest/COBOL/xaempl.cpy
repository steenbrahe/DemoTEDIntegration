@@ -0,0 +1,21 @@
+000010******************************************************************
+000020* XAEMPL   - Host variable layout for table XaEmployee           *
+000030* Xact Consulting A/S                                            *
+000040******************************************************************
+000050     EXEC SQL DECLARE XAEMPLOYEE TABLE
+000060     ( RIDENT         INTEGER       NOT NULL,
+000070       FIRSTNAME      CHAR(30)      NOT NULL,
+000080       LASTNAME       CHAR(30)      NOT NULL,
+000090       CPRNR          CHAR(10)      NOT NULL,
+000100       TSTMP          TIMESTAMP     NOT NULL,
+000110       USERID         CHAR(8)       NOT NULL,
+000120       STATUSCODE     CHAR(1)       NOT NULL
+000130     ) END-EXEC.
+000140 01  DCLXAEMPLOYEE.
+000150     10 RIDENT                 PIC S9(9)  COMP.
+000160     10 FIRSTNAME              PIC X(30).
+000170     10 LASTNAME               PIC X(30).
+000180     10 CPRNR                  PIC X(10).
+000190     10 TSTMP                  PIC X(26).
+000200     10 USERID                 PIC X(08).
+000210     10 STATUSCODE             PIC X(01).
