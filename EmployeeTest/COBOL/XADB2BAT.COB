@@ -0,0 +1,304 @@
+000010 identification division.
+000020 program-id.    XADB2BAT.
+000030 author.        Xact Consulting A/S.
+000040******************************************************************
+000050* XADB2BAT - Batch driver for XADB2TST maintenance transactions *
+000060* Reads XABATIN sequentially, calls XADB2TST once per record,  *
+000070* writes an accepted/rejected control report to XABATRPT, and  *
+000080* checkpoints progress to XABATCKP so an overnight run can be  *
+000090* restarted from the last checkpoint after an abend.           *
+000100* Xact Consulting A/S                                          *
+000110* Arnold Nielsens Boulevard 68A                                *
+000120* DK-2650 Hvidovre, Denmark                                    *
+000130******************************************************************
+000140 environment    division.
+000150 configuration  section.
+000160 special-names.
+000170 input-output   section.
+000180 file-control.
+000190
+000200     select XABATIN  assign to XABATIN
+000210            organization is sequential
+000220            file status  is ws-batin-status.
+000230
+000240     select XABATRPT assign to XABATRPT
+000250            organization is sequential
+000260            file status  is ws-batrpt-status.
+000270
+000280     select XABATCKP assign to XABATCKP
+000290            organization is sequential
+000300            file status  is ws-batckp-status.
+000310
+000320 data division.
+000330 file section.
+000340
+000350 FD  XABATIN
+000360     label records are standard.
+000370     copy xabatrec.
+000380
+000390 FD  XABATRPT
+000400     label records are standard.
+000410 01  XABATRPT-RECORD             pic x(160).
+000420
+000430 FD  XABATCKP
+000440     label records are standard.
+000450 01  XABATCKP-RECORD.
+000460     03 XABATCKP-COUNT           pic 9(09).
+000470
+000480 working-storage section.
+000490
+000500     copy xadb2tsc.
+000510
+000520 01  ws-file-status.
+000530     03 ws-batin-status          pic x(02) value space.
+000540     03 ws-batrpt-status         pic x(02) value space.
+000550     03 ws-batckp-status         pic x(02) value space.
+000560
+000570 01  ws-control-data.
+000580     03 ws-eof-flag              pic x(01) value 'N'.
+000585     03 ws-ckp-eof-flag          pic x(01) value 'N'.
+000590     03 ws-checkpoint-interval   pic s9(4) value +50 comp.
+000600     03 ws-records-read          pic s9(9) value zero comp.
+000610     03 ws-restart-count         pic s9(9) value zero comp.
+000620     03 ws-total-consumed        pic s9(9) value zero comp.
+000630     03 ws-accepted-count        pic s9(9) value zero comp.
+000640     03 ws-rejected-count        pic s9(9) value zero comp.
+000650     03 ws-report-line           pic x(160) value space.
+000660     03 ws-return-code           pic s9(9) value zero comp.
+000665     03 ws-restart-count-disp    pic z(8)9.
+000667     03 ws-return-code-disp      pic z(8)9.
+000670
+000680 procedure division.
+000690 xadb2bat-main Section.
+000700
+000710     perform Initiering.
+000720     perform Behandling.
+000730     perform Afslutning.
+000740     stop run.
+000750
+000760******************************************************************
+000770*    Initiering
+000780******************************************************************
+000790 Initiering section.
+000800
+000810     display 'XADB2BAT Started'.
+000820
+000830     perform ReadCheckpoint.
+000840
+000850     open input XABATIN.
+000860
+000870     if ws-batin-status not = '00'
+000880        display 'XADB2BAT Error: cannot open XABATIN, status '
+000890                ws-batin-status
+000900        move +16 to ws-return-code
+000910        display 'XADB2BAT Ended with return-code: ' ws-return-code
+000920        move ws-return-code to return-code
+000930        stop run
+000931     end-if.
+000940
+000950     open output XABATRPT.
+000955
+000956     if ws-batrpt-status not = '00'
+000957        display 'XADB2BAT Error: open XABATRPT status '
+000958                ws-batrpt-status
+000959        close XABATIN
+000960        move +16 to ws-return-code
+000961        display 'XADB2BAT Ended with return-code: ' ws-return-code
+000962        move ws-return-code to return-code
+000963        stop run
+000964     end-if.
+000970
+000980     string 'XADB2BAT Transaction batch - accept/reject report'
+000990             delimited by size into ws-report-line.
+000991     write XABATRPT-RECORD from ws-report-line.
+000992     if ws-batrpt-status not = '00'
+000993        display 'XADB2BAT Error: XABATRPT write status '
+000994                ws-batrpt-status
+000995     end-if.
+001000
+001010     if ws-restart-count > zero
+001020        display 'XADB2BAT Restarting after '
+001030                ws-restart-count ' previously processed records'
+001040        move ws-restart-count to ws-restart-count-disp
+001045        string 'Restarting after ' ws-restart-count-disp
+001050                ' previously processed records'
+001060                delimited by size into ws-report-line
+001070        write XABATRPT-RECORD from ws-report-line
+001071        if ws-batrpt-status not = '00'
+001072           display 'XADB2BAT Error: XABATRPT write status '
+001073                   ws-batrpt-status
+001074        end-if
+001080        perform SkipRestartRecords
+001090     end-if.
+001100
+001110******************************************************************
+001120*    ReadCheckpoint - pick up the restart point, if any, from a  *
+001130*                    prior interrupted run                      *
+001140******************************************************************
+001150 ReadCheckpoint section.
+001160
+001170     move zero to ws-restart-count.
+001175     move 'N'  to ws-ckp-eof-flag.
+001180
+001190     open input XABATCKP.
+001200
+001210     if ws-batckp-status = '00'
+001220        perform until ws-ckp-eof-flag = 'Y'
+001230           read XABATCKP
+001240              at end     move 'Y' to ws-ckp-eof-flag
+001250              not at end move XABATCKP-COUNT to ws-restart-count
+001255           end-read
+001256        end-perform
+001260        close XABATCKP
+001270     end-if.
+001280
+001290******************************************************************
+001300*    SkipRestartRecords - re-read (without reprocessing) the     *
+001310*                        records already handled before restart *
+001320******************************************************************
+001330 SkipRestartRecords section.
+001340
+001350     perform varying ws-records-read from +1 by +1
+001360             until ws-records-read > ws-restart-count
+001370                or ws-eof-flag = 'Y'
+001380        read XABATIN
+001390           at end move 'Y' to ws-eof-flag
+001400        end-read
+001401        if ws-batin-status not = '00'
+001402                          and ws-batin-status not = '10'
+001403           display 'XADB2BAT Error: XABATIN read status '
+001404                   ws-batin-status
+001405           perform AbortRun
+001406        end-if
+001410     end-perform.
+001420
+001430     move ws-restart-count to ws-total-consumed.
+001440
+001450******************************************************************
+001460*    Behandling
+001470******************************************************************
+001480 Behandling section.
+001490
+001500     perform until ws-eof-flag = 'Y'
+001510
+001520        read XABATIN
+001530           at end move 'Y' to ws-eof-flag
+001540        end-read
+001541
+001542        if ws-batin-status not = '00'
+001543                           and ws-batin-status not = '10'
+001544           display 'XADB2BAT Error: XABATIN read status '
+001545                   ws-batin-status
+001546           perform AbortRun
+001547        end-if
+001548
+001560        if ws-eof-flag not = 'Y'
+001570           perform ProcessTransaction
+001580           add +1 to ws-total-consumed
+001590           if function mod(ws-total-consumed,
+001600                           ws-checkpoint-interval) = zero
+001610              perform WriteCheckpoint
+001620           end-if
+001630        end-if
+001640
+001650        end-perform.
+001660
+001665******************************************************************
+001666*    AbortRun - stop the job on a genuine XABATIN read error,    *
+001667*               rather than silently processing stale data       *
+001668******************************************************************
+001669 AbortRun section.
+001670
+001671     close XABATIN.
+001672     close XABATRPT.
+001673     move +16 to ws-return-code.
+001674     display 'XADB2BAT Ended with return-code: ' ws-return-code.
+001675     move ws-return-code to return-code.
+001676     stop run.
+001677
+001680******************************************************************
+001690*    ProcessTransaction - call XADB2TST for one input record     *
+001695******************************************************************
+001700 ProcessTransaction section.
+001710
+001720     move XABATIN-FUNCTION  to xadb2tst-imp-function.
+001730     move XABATIN-RIDENT    to xadb2tst-imp-rident.
+001740     move XABATIN-FIRSTNAME to xadb2tst-imp-firstname.
+001750     move XABATIN-LASTNAME  to xadb2tst-imp-lastname.
+001760     move XABATIN-CPRNR     to xadb2tst-imp-cprnr.
+001770     move XABATIN-USERID    to xadb2tst-imp-userid.
+001780     move zero              to xadb2tst-imp-skip.
+001790
+001800     call 'XADB2TST' using xadb2tst-import xadb2tst-export.
+001810
+001820     move return-code to ws-return-code.
+001830
+001840     if ws-return-code = zero
+001850        add +1 to ws-accepted-count
+001860        string 'ACCEPTED function=' XABATIN-FUNCTION
+001870                ' rident=' XABATIN-RIDENT
+001880                delimited by size into ws-report-line
+001890     else
+001900        add +1 to ws-rejected-count
+001905        move ws-return-code to ws-return-code-disp
+001910        string 'REJECTED function=' XABATIN-FUNCTION
+001920                ' rident=' XABATIN-RIDENT
+001930                ' returncc=' ws-return-code-disp
+001940                ' message=' xadb2tst-exp-message
+001950                delimited by size into ws-report-line
+001960     end-if.
+001970
+001980     write XABATRPT-RECORD from ws-report-line.
+001985     if ws-batrpt-status not = '00'
+001986        display 'XADB2BAT Error: XABATRPT write status '
+001987                ws-batrpt-status
+001988     end-if.
+001990
+002000******************************************************************
+002010*    WriteCheckpoint - persist the current restart point so an   *
+002020*                     abend can be restarted from here           *
+002030******************************************************************
+002040 WriteCheckpoint section.
+002050
+002060     open output XABATCKP.
+002065
+002066     if ws-batckp-status not = '00'
+002067        display 'XADB2BAT Error: cannot open XABATCKP, status '
+002068                ws-batckp-status
+002069        move +16 to ws-return-code
+002070     else
+002080        move ws-total-consumed to XABATCKP-COUNT
+002090        write XABATCKP-RECORD
+002091        if ws-batckp-status not = '00'
+002092           display 'XADB2BAT Error: XABATCKP write status '
+002093                   ws-batckp-status
+002094           move +16 to ws-return-code
+002095        end-if
+002100        close XABATCKP
+002105        if ws-batckp-status not = '00'
+002106           display 'XADB2BAT Error: XABATCKP close status '
+002107                   ws-batckp-status
+002108           move +16 to ws-return-code
+002109        end-if
+002110     end-if.
+002120
+002130******************************************************************
+002140*    Afslutning
+002150******************************************************************
+002160 Afslutning section.
+002170
+002180     close XABATIN.
+002190     close XABATRPT.
+002200
+002210     move zero to ws-total-consumed.
+002220     perform WriteCheckpoint.
+002230
+002240     display 'XADB2BAT Accepted: ' ws-accepted-count.
+002250     display 'XADB2BAT Rejected: ' ws-rejected-count.
+002260
+002270     if ws-return-code = zero and ws-rejected-count > zero
+002280        move +4 to ws-return-code
+002290     end-if.
+002300
+002310     display 'XADB2BAT Ended with return-code: ' ws-return-code.
+002320     move ws-return-code to return-code.
